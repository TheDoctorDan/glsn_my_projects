@@ -1,29 +1,912 @@
-        identification division.
-        program-id. factorials.
-        
-        data division.
-        working-storage section.
-        01 screen-data.
-           05 display-number    pic ZZZZZ9.
-           05 filler            pic XX value space.
-           05 display-factorial pic ZZ,ZZZ,ZZZ,ZZ9.
-
-        01 factorial-data.
-           05 number    pic 9(4) comp.
-           05 result    pic 9(9) comp.
-
-        procedure division.
-        start-para.
-            display space upon crt.
-            display "Number       Factorial"
-            move 0 to number.
-            perform calculate-para 12 times.
-            display "Finished".
-            stop  run.
-
-        calculate-para.
-            call "99" using number result.
-            move number to display-number.
-            move result to display-factorial.
-            display screen-data.
-            add 1 to number.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FACTORIALS.
+000030 AUTHOR. R-HOLLOWAY.
+000040 INSTALLATION. OPERATIONS-SUPPORT.
+000050 DATE-WRITTEN. 01/04/1998.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************
+000090*  MODIFICATION HISTORY
+000100*
+000110*  DATE       INIT  DESCRIPTION
+000120*  ---------  ----  ------------------------------------
+000130*  01/04/1998 RH    ORIGINAL PROGRAM - FACTORIALS OF
+000140*                   0 THROUGH 11, DISPLAY UPON CRT ONLY.
+000150*  08/08/2026 RH    WORKLIST REWORKED TO DRIVE FROM AN
+000160*                   INPUT FILE OF NUMBERS INSTEAD OF THE
+000170*                   FIXED 0-11 LOOP. PROGRAM RESTRUCTURED
+000180*                   TO THIS SHOP'S NUMBERED-PARAGRAPH
+000190*                   STANDARD SO THE REST OF THIS YEAR'S
+000200*                   ENHANCEMENTS HAVE SOMEWHERE TO GO.
+000210*                   FIELD "NUMBER" RENAMED TO FACT-NUMBER
+000220*                   (RESERVED WORD ON OUR COMPILER).
+000230******************************************************
+000240*  08/08/2026 RH    FACTORIAL TABLE NOW ALSO WRITTEN TO A
+000250*                   SEQUENTIAL REPORT FILE WITH A REPEATED
+000260*                   PAGE HEADING, 20 DETAIL LINES PER PAGE.
+000270******************************************************
+000280*  08/08/2026 RH    ADDED AN NPR/NCR COMBINATIONS MODE
+000290*                   BUILT ON TOP OF THE "99" FACTORIAL
+000300*                   SUBROUTINE - SEE THE COMBIN-FILE
+000310*                   WORKLIST AND 4000-PROCESS-COMBIN-PARA.
+000320******************************************************
+000330*  08/08/2026 RH    STARTING NUMBER AND ITERATION COUNT
+000340*                   CAN NOW COME FROM A SYSIN PARAMETER
+000350*                   CARD FOR THE NIGHTLY BATCH WINDOW - SEE
+000360*                   FACT-PARM-MODE AND 1100-READ-PARM-CARD
+000370*                   -PARA. WORKLIST-FILE PROCESSING REMAINS
+000380*                   THE DEFAULT WHEN NO PARM CARD IS GIVEN.
+000390******************************************************
+000400*  08/08/2026 RH    ADDED A CHECKPOINT FILE SO A LONG BATCH
+000410*                   RUN THAT ABENDS CAN BE RESTARTED WITHOUT
+000420*                   RECOMPUTING NUMBERS ALREADY COMPLETED -
+000430*                   SEE 1200-READ-CHECKPOINT-PARA AND
+000440*                   3300-WRITE-CHECKPOINT-PARA.
+000450******************************************************
+000460*  08/08/2026 RH    ADDED A COMMA-DELIMITED CSV EXTRACT OF
+000470*                   NUMBER/RESULT ALONGSIDE THE CRT DISPLAY
+000480*                   FOR SPREADSHEET RECONCILIATION WORK -
+000490*                   SEE 3400-WRITE-CSV-PARA.
+000500******************************************************
+000510*  08/08/2026 RH    WORKLIST-FILE IS NOW OPTIONAL. IF IT IS
+000520*                   ABSENT AND NO PARM CARD SET THE MODE, THE
+000530*                   OPERATOR IS PROMPTED AT THE TERMINAL FOR A
+000540*                   STARTING AND ENDING NUMBER INSTEAD, FOR
+000550*                   AD-HOC SESSIONS - SEE 1150-PROMPT-RANGE
+000560*                   -PARA AND FACT-MODE-INTERACTIVE.
+000570******************************************************
+000580*
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SPECIAL-NAMES.
+000620     CONSOLE IS CRT.
+000630*
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT OPTIONAL WORKLIST-FILE ASSIGN TO "WORKLIST"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS FACT-WORKLIST-STATUS.
+000690     SELECT RPT-FILE ASSIGN TO "FACTRPT"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS FACT-RPT-STATUS.
+000720     SELECT OPTIONAL COMBIN-FILE ASSIGN TO "COMBIN"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS FACT-COMBIN-STATUS.
+000750     SELECT OPTIONAL PARM-FILE ASSIGN TO "SYSIN"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS FACT-PARM-STATUS.
+000780     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "FACTAUDT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS FACT-AUDIT-STATUS.
+000810     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "FACTCKPT"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS FACT-CKPT-STATUS.
+000840     SELECT CSV-FILE ASSIGN TO "FACTCSV"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS FACT-CSV-STATUS.
+000870*
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  WORKLIST-FILE
+000910     LABEL RECORDS ARE STANDARD.
+000920 01  WORKLIST-RECORD.
+000930     05  WL-NUMBER           PIC 9(04).
+000940*
+000950 FD  RPT-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970 01  RPT-LINE                PIC X(80).
+000980*
+000990 FD  COMBIN-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  COMBIN-RECORD.
+001020     05  CB-N-VALUE          PIC 9(04).
+001030     05  CB-R-VALUE          PIC 9(04).
+001040*
+001050 FD  PARM-FILE
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  PARM-CARD-RECORD.
+001080     05  PC-MODE             PIC X(01).
+001090     05  FILLER              PIC X(01).
+001100     05  PC-START-NUMBER     PIC 9(04).
+001110     05  FILLER              PIC X(01).
+001120     05  PC-ITERATION-COUNT  PIC 9(04).
+001130     05  FILLER              PIC X(69).
+001140*
+001150 FD  AUDIT-FILE
+001160     LABEL RECORDS ARE STANDARD.
+001170 01  AUDIT-RECORD.
+001180     05  AUDIT-NUMBER        PIC 9(05).
+001190     05  FILLER              PIC X(01).
+001200     05  AUDIT-RESULT        PIC 9(09).
+001210     05  FILLER              PIC X(01).
+001220     05  AUDIT-RUN-DATE      PIC 9(08).
+001230     05  FILLER              PIC X(01).
+001240     05  AUDIT-RUN-TIME      PIC 9(08).
+001250*
+001260 FD  CHECKPOINT-FILE
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  CHECKPOINT-RECORD.
+001290     05  CKPT-NUMBER         PIC 9(05).
+001300     05  FILLER              PIC X(74).
+001310*
+001320 FD  CSV-FILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 01  CSV-LINE                PIC X(20).
+001350*
+001360 WORKING-STORAGE SECTION.
+001370 01  FACT-SCREEN-LINE.
+001375     05  FACT-SCREEN-LINE-CC PIC X(01)      VALUE SPACE.
+001376     05  FILLER              PIC X(06)      VALUE SPACE.
+001380     05  FACT-DISP-NUMBER    PIC ZZZZZ9.
+001390     05  FILLER              PIC X(02)      VALUE SPACE.
+001400     05  FACT-DISP-FACTORIAL PIC ZZ,ZZZ,ZZZ,ZZ9.
+001410*
+001420 01  FACT-CALC-DATA.
+001430     05  FACT-NUMBER         PIC 9(04)      COMP.
+001440     05  FACT-RESULT         PIC 9(09)      COMP.
+001450*
+001460 01  FACT-COMBIN-DATA.
+001470     05  FACT-N-VALUE        PIC 9(04)      COMP.
+001480     05  FACT-R-VALUE        PIC 9(04)      COMP.
+001490     05  FACT-NR-VALUE       PIC 9(04)      COMP.
+001500     05  FACT-N-FACTORIAL    PIC 9(09)      COMP.
+001510     05  FACT-R-FACTORIAL    PIC 9(09)      COMP.
+001520     05  FACT-NR-FACTORIAL   PIC 9(09)      COMP.
+001530     05  FACT-PERMUTATIONS   PIC 9(09)      COMP.
+001540     05  FACT-COMBINATIONS   PIC 9(09)      COMP.
+001550*
+001560 01  FACT-SWITCHES.
+001570     05  FACT-WORKLIST-STATUS PIC X(02)     VALUE SPACE.
+001580         88  FACT-WORKLIST-OK        VALUE "00".
+001590         88  FACT-WORKLIST-AT-EOF    VALUE "10".
+001600         88  FACT-WORKLIST-NOT-FOUND VALUE "05".
+001610     05  FACT-RPT-STATUS     PIC X(02)      VALUE SPACE.
+001620         88  FACT-RPT-OK             VALUE "00".
+001630     05  FACT-EOF-SWITCH     PIC X(01)      VALUE "N".
+001640         88  FACT-NO-MORE-WORK       VALUE "Y".
+001650     05  FACT-OVERFLOW-SWITCH PIC X(01)     VALUE "N".
+001660         88  FACT-RESULT-OVERFLOWS   VALUE "Y".
+001670     05  FACT-COMBIN-STATUS  PIC X(02)      VALUE SPACE.
+001680         88  FACT-COMBIN-OK          VALUE "00".
+001690         88  FACT-COMBIN-NOT-FOUND   VALUE "05".
+001700     05  FACT-COMBIN-EOF-SWITCH PIC X(01)   VALUE "N".
+001710         88  FACT-NO-MORE-COMBIN-WORK VALUE "Y".
+001720     05  FACT-PARM-STATUS    PIC X(02)      VALUE SPACE.
+001730         88  FACT-PARM-OK            VALUE "00".
+001740         88  FACT-PARM-NOT-FOUND     VALUE "05".
+001750     05  FACT-AUDIT-STATUS   PIC X(02)      VALUE SPACE.
+001760         88  FACT-AUDIT-OK           VALUE "00".
+001770         88  FACT-AUDIT-NOT-FOUND    VALUE "05".
+001780     05  FACT-CKPT-STATUS    PIC X(02)      VALUE SPACE.
+001790         88  FACT-CKPT-OK            VALUE "00".
+001800         88  FACT-CKPT-NOT-FOUND     VALUE "05".
+001810     05  FACT-CKPT-EOF-SWITCH PIC X(01)     VALUE "N".
+001820         88  FACT-CKPT-AT-EOF        VALUE "Y".
+001830     05  FACT-CSV-STATUS     PIC X(02)      VALUE SPACE.
+001840         88  FACT-CSV-OK             VALUE "00".
+001850     05  FACT-ABORT-SWITCH   PIC X(01)      VALUE "N".
+001860         88  FACT-ABORT-RUN          VALUE "Y".
+001870     05  FACT-WORKLIST-OPENED-SWITCH PIC X(01) VALUE "N".
+001880         88  FACT-WORKLIST-OPENED    VALUE "Y".
+001890     05  FACT-NUMBER-COMPLETED-SWITCH PIC X(01) VALUE "N".
+001900         88  FACT-NUMBER-COMPLETED   VALUE "Y".
+001910     05  FACT-NUMBER-ACCEPTED-SWITCH PIC X(01)  VALUE "N".
+001920         88  FACT-NUMBER-ACCEPTED   VALUE "Y".
+001930*
+001940 01  FACT-RUN-STAMP.
+001950     05  FACT-RUN-DATE       PIC 9(08)      VALUE ZERO.
+001960     05  FACT-RUN-TIME       PIC 9(08)      VALUE ZERO.
+001970*
+001980 01  FACT-PARM-DATA.
+001990     05  FACT-PARM-MODE      PIC X(01)      VALUE "F".
+002000         88  FACT-MODE-FILE          VALUE "F".
+002010         88  FACT-MODE-PARM          VALUE "P".
+002020         88  FACT-MODE-INTERACTIVE   VALUE "I".
+002030     05  FACT-PARM-START     PIC 9(04)      VALUE ZERO.
+002040     05  FACT-PARM-COUNT     PIC 9(04)      VALUE ZERO.
+002050*
+002060 01  FACT-RANGE-DATA.
+002070     05  FACT-RANGE-START    PIC 9(04)      COMP VALUE ZERO.
+002080     05  FACT-RANGE-END      PIC 9(04)      COMP VALUE ZERO.
+002090     05  FACT-RANGE-CURRENT  PIC 9(04)      COMP VALUE ZERO.
+002100*
+002110 01  FACT-CHECKPOINT-DATA.
+002120     05  FACT-CHECKPOINT-NUMBER PIC 9(04)   COMP VALUE ZERO.
+002130     05  FACT-CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE "N".
+002140         88  FACT-CHECKPOINT-FOUND   VALUE "Y".
+002150*
+002160*  FACT-CHECKPOINT-TABLE HOLDS EVERY NUMBER THE CHECKPOINT LOG
+002170*  SAYS WAS ALREADY COMPLETED (NOT JUST THE HIGHEST ONE), SO
+002180*  2060-RESUME-WORKLIST-PARA CAN SKIP COMPLETED NUMBERS OUT OF
+002190*  A WORKLIST-FILE THAT IS NOT IN ASCENDING ORDER.
+002200 77  FACT-CHECKPOINT-ENTRY-COUNT PIC 9(04) COMP VALUE ZERO.
+002210 77  FACT-CHECKPOINT-MAX-ENTRIES PIC 9(04) COMP VALUE 1000.
+002220 01  FACT-CHECKPOINT-TABLE.
+002230     05  FACT-CHECKPOINT-ENTRY
+002240             OCCURS 1 TO 1000 TIMES
+002250             DEPENDING ON FACT-CHECKPOINT-ENTRY-COUNT
+002260             INDEXED BY FACT-CKPT-IDX
+002270             PIC 9(05)           COMP.
+002280*
+002290 01  FACT-CSV-LINE.
+002300     05  FACT-CSV-NUMBER     PIC 9(05).
+002310     05  FILLER              PIC X(01)      VALUE ",".
+002320     05  FACT-CSV-RESULT     PIC 9(09).
+002330*
+002340 01  FACT-PROMPT-DATA.
+002350     05  FACT-PROMPT-START   PIC 9(04)      VALUE ZERO.
+002360     05  FACT-PROMPT-END     PIC 9(04)      VALUE ZERO.
+002370*
+002380 01  FACT-ERROR-LINE.
+002385     05  FACT-ERROR-LINE-CC  PIC X(01)      VALUE SPACE.
+002386     05  FILLER              PIC X(06)      VALUE SPACE.
+002390     05  FACT-ERR-DISP-NUMBER PIC ZZZZZ9.
+002400     05  FILLER              PIC X(02)      VALUE SPACE.
+002410     05  FILLER              PIC X(31)      VALUE
+002420         "TOO LARGE - FACTORIAL NOT RUN".
+002430 01  FACT-RPT-HEADING.
+002440     05  FACT-RPT-HEADING-CC PIC X(01)      VALUE SPACE.
+002450     05  FILLER              PIC X(06)      VALUE SPACE.
+002460     05  FILLER              PIC X(23)      VALUE
+002470         "NUMBER       FACTORIAL".
+002480*
+002490 01  FACT-COMBIN-LINE.
+002495     05  FACT-COMBIN-LINE-CC PIC X(01)      VALUE SPACE.
+002496     05  FILLER              PIC X(06)      VALUE SPACE.
+002500     05  FACT-CB-DISP-N      PIC ZZZZZ9.
+002510     05  FILLER              PIC X(02)      VALUE SPACE.
+002520     05  FACT-CB-DISP-R      PIC ZZZZZ9.
+002530     05  FILLER              PIC X(02)      VALUE SPACE.
+002540     05  FACT-CB-DISP-NPR    PIC ZZ,ZZZ,ZZZ,ZZ9.
+002550     05  FILLER              PIC X(02)      VALUE SPACE.
+002560     05  FACT-CB-DISP-NCR    PIC ZZ,ZZZ,ZZZ,ZZ9.
+002570*
+002580 01  FACT-COMBIN-HEADING.
+002590     05  FACT-COMBIN-HEADING-CC PIC X(01)   VALUE SPACE.
+002600     05  FILLER              PIC X(06)      VALUE SPACE.
+002610     05  FILLER              PIC X(57)      VALUE
+002620         "N      R      PERMUTATIONS(NPR)   COMBINATIONS(NCR)".
+002630*
+002640 01  FACT-TOTAL-LINE.
+002645     05  FACT-TOTAL-LINE-CC  PIC X(01)      VALUE SPACE.
+002646     05  FILLER              PIC X(06)      VALUE SPACE.
+002650     05  FILLER              PIC X(36)      VALUE
+002660         "TOTAL OF ALL FACTORIALS DISPLAYED: ".
+002670     05  FACT-DISP-TOTAL     PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+002680*
+002690 77  FACT-ITERATION-COUNT    PIC 9(04)      COMP VALUE ZERO.
+002700 77  FACT-RPT-LINE-COUNT     PIC 9(04)      COMP VALUE ZERO.
+002710 77  FACT-RPT-PAGE-NO        PIC 9(04)      COMP VALUE ZERO.
+002720 77  FACT-RPT-LINES-PER-PAGE PIC 9(04)      COMP VALUE 20.
+002730 77  FACT-MAX-NUMBER         PIC 9(04)      COMP VALUE 12.
+002740 77  FACT-TOTAL-RESULT       PIC 9(15)      COMP VALUE ZERO.
+002750*
+002760*  ASA-STYLE CARRIAGE CONTROL BYTE FOR A NEW-PAGE HEADING - THIS
+002770*  RUNTIME'S LINE SEQUENTIAL WRITER DOES NOT TREAT "AFTER
+002780*  ADVANCING PAGE" AS A RECORD TERMINATOR (THE HEADING AND THE
+002790*  NEXT DETAIL LINE RUN TOGETHER ON ONE PHYSICAL LINE), AND A RAW
+002800*  FORM-FEED BYTE IN THE DATA IS REJECTED BY THE SAME WRITER AS
+002810*  AN INVALID CHARACTER - SO PAGE BREAKS ARE DONE THE OLD PRINT-
+002820*  SPOOL WAY, WITH AN ASA "1" (SKIP TO NEW PAGE) IN COLUMN 1 OF
+002830*  THE HEADING RECORD, WRITTEN PLAIN (NOT AFTER ADVANCING).
+002840 77  FACT-NEW-PAGE-CC        PIC X(01)           VALUE "1".
+002850*
+002860 PROCEDURE DIVISION.
+002870*
+002880******************************************************
+002890*  0000-MAINLINE-PARA
+002900*  CONTROLS THE OVERALL RUN - INITIALIZE, PROCESS THE
+002910*  WORKLIST, THEN TERMINATE.
+002920******************************************************
+002930 0000-MAINLINE-PARA.
+002940     PERFORM 1000-INITIALIZE-PARA THRU 1000-EXIT.
+002950     IF FACT-ABORT-RUN
+002960         PERFORM 9000-TERMINATE-PARA THRU 9000-EXIT
+002970         GO TO 0000-EXIT
+002980     END-IF.
+002990     PERFORM 2000-PROCESS-PARA THRU 2000-EXIT.
+003000     PERFORM 4000-PROCESS-COMBIN-PARA THRU 4000-EXIT.
+003010     PERFORM 8000-PRINT-TOTAL-PARA THRU 8000-EXIT.
+003020     PERFORM 9000-TERMINATE-PARA THRU 9000-EXIT.
+003030 0000-EXIT.
+003040     STOP RUN.
+003050*
+003060******************************************************
+003070*  1000-INITIALIZE-PARA
+003080*  READS THE PARM CARD, OPENS THE REPORT FILE, AND PRIMES
+003090*  THE FIRST WORKLIST NUMBER (FROM WORKLIST-FILE OR FROM
+003100*  THE PARM-CARD RANGE, DEPENDING ON FACT-PARM-MODE).
+003110******************************************************
+003120 1000-INITIALIZE-PARA.
+003130     DISPLAY SPACE UPON CRT.
+003140     DISPLAY "NUMBER       FACTORIAL" UPON CRT.
+003150     ACCEPT FACT-RUN-DATE FROM DATE YYYYMMDD.
+003160     ACCEPT FACT-RUN-TIME FROM TIME.
+003170     PERFORM 1100-READ-PARM-CARD-PARA THRU 1100-EXIT.
+003180     PERFORM 1200-READ-CHECKPOINT-PARA THRU 1200-EXIT.
+003190     OPEN OUTPUT RPT-FILE.
+003200     IF NOT FACT-RPT-OK
+003210         DISPLAY "FACT0002-E REPORT FILE OPEN FAILED, "
+003220             "STATUS = " FACT-RPT-STATUS UPON CRT
+003230         SET FACT-ABORT-RUN TO TRUE
+003240         GO TO 1000-EXIT
+003250     END-IF.
+003260     PERFORM 2200-WRITE-HEADING-PARA THRU 2200-EXIT.
+003270     IF FACT-MODE-PARM
+003280         PERFORM 1160-APPLY-CKPT-TO-RANGE-PARA THRU 1160-EXIT
+003290         PERFORM 2150-READ-RANGE-PARA THRU 2150-EXIT
+003300     ELSE
+003310         IF FACT-MODE-INTERACTIVE
+003320             PERFORM 1150-PROMPT-RANGE-PARA THRU 1150-EXIT
+003330             PERFORM 1160-APPLY-CKPT-TO-RANGE-PARA THRU 1160-EXIT
+003340             PERFORM 2150-READ-RANGE-PARA THRU 2150-EXIT
+003350         ELSE
+003360             OPEN INPUT WORKLIST-FILE
+003370             SET FACT-WORKLIST-OPENED TO TRUE
+003380             IF FACT-WORKLIST-NOT-FOUND
+003390                 SET FACT-MODE-INTERACTIVE TO TRUE
+003400                 PERFORM 1150-PROMPT-RANGE-PARA THRU 1150-EXIT
+003410                 PERFORM 1160-APPLY-CKPT-TO-RANGE-PARA
+003420                     THRU 1160-EXIT
+003430                 PERFORM 2150-READ-RANGE-PARA THRU 2150-EXIT
+003440             ELSE
+003450                 IF NOT FACT-WORKLIST-OK
+003460                     DISPLAY "FACT0001-E WORKLIST FILE OPEN "
+003470                         "FAILED, STATUS = "
+003480                         FACT-WORKLIST-STATUS UPON CRT
+003490                     SET FACT-ABORT-RUN TO TRUE
+003500                     GO TO 1000-EXIT
+003510                 END-IF
+003520                 PERFORM 2060-RESUME-WORKLIST-PARA THRU 2060-EXIT
+003530             END-IF
+003540         END-IF
+003550     END-IF.
+003560     OPEN INPUT COMBIN-FILE.
+003570     IF FACT-COMBIN-NOT-FOUND
+003580         SET FACT-NO-MORE-COMBIN-WORK TO TRUE
+003590     ELSE
+003600         IF NOT FACT-COMBIN-OK
+003610             DISPLAY "FACT0004-E COMBIN FILE OPEN FAILED, "
+003620                 "STATUS = " FACT-COMBIN-STATUS UPON CRT
+003630             SET FACT-NO-MORE-COMBIN-WORK TO TRUE
+003640         ELSE
+003650             PERFORM 4100-READ-COMBIN-PARA THRU 4100-EXIT
+003660         END-IF
+003670     END-IF.
+003680     OPEN EXTEND AUDIT-FILE.
+003690     IF FACT-AUDIT-NOT-FOUND
+003700         MOVE "00" TO FACT-AUDIT-STATUS
+003710     END-IF.
+003720     IF NOT FACT-AUDIT-OK
+003730         DISPLAY "FACT0009-E AUDIT FILE OPEN FAILED, STATUS = "
+003740             FACT-AUDIT-STATUS UPON CRT
+003750     END-IF.
+003760     OPEN EXTEND CHECKPOINT-FILE.
+003770     IF FACT-CKPT-NOT-FOUND
+003780         MOVE "00" TO FACT-CKPT-STATUS
+003790     END-IF.
+003800     IF NOT FACT-CKPT-OK
+003810         DISPLAY "FACT0010-E CHECKPOINT FILE OPEN FAILED, "
+003820             "STATUS = " FACT-CKPT-STATUS UPON CRT
+003830     END-IF.
+003840     OPEN OUTPUT CSV-FILE.
+003850     IF NOT FACT-CSV-OK
+003860         DISPLAY "FACT0011-E CSV FILE OPEN FAILED, STATUS = "
+003870             FACT-CSV-STATUS UPON CRT
+003880     END-IF.
+003890 1000-EXIT.
+003900     EXIT.
+003910*
+003920******************************************************
+003930*  1100-READ-PARM-CARD-PARA
+003940*  READS THE OPTIONAL SYSIN PARAMETER CARD AND SETS
+003950*  FACT-PARM-MODE. IF THE CARD IS ABSENT OR ITS MODE IS
+003960*  "P", THE WORKLIST RANGE IS SET UP FROM IT. WITH NO
+003970*  PARM CARD, FACT-PARM-MODE STAYS AT ITS DEFAULT OF "F"
+003980*  AND THE RUN READS WORKLIST-FILE AS BEFORE.
+003990******************************************************
+004000 1100-READ-PARM-CARD-PARA.
+004010     OPEN INPUT PARM-FILE.
+004020     IF FACT-PARM-NOT-FOUND
+004030         CLOSE PARM-FILE
+004040         GO TO 1100-EXIT
+004050     END-IF.
+004060     IF NOT FACT-PARM-OK
+004070         DISPLAY "FACT0008-E PARM FILE OPEN FAILED, STATUS = "
+004080             FACT-PARM-STATUS UPON CRT
+004090         GO TO 1100-EXIT
+004100     END-IF.
+004110     READ PARM-FILE
+004120         AT END
+004130             CLOSE PARM-FILE
+004140             GO TO 1100-EXIT
+004150     END-READ.
+004160     MOVE PC-MODE TO FACT-PARM-MODE.
+004170     MOVE PC-START-NUMBER TO FACT-PARM-START.
+004180     MOVE PC-ITERATION-COUNT TO FACT-PARM-COUNT.
+004190     CLOSE PARM-FILE.
+004200     IF FACT-MODE-PARM
+004210         MOVE FACT-PARM-START TO FACT-RANGE-START
+004220         MOVE FACT-PARM-START TO FACT-RANGE-CURRENT
+004230         IF FACT-PARM-COUNT > ZERO
+004240             MOVE FACT-PARM-COUNT TO FACT-RANGE-END
+004250             ADD FACT-PARM-START TO FACT-RANGE-END
+004260             SUBTRACT 1 FROM FACT-RANGE-END
+004270         ELSE
+004280             DISPLAY "FACT0012-E PARM CARD ITERATION COUNT IS "
+004290                 "ZERO, NO FACTORIALS WILL BE PROCESSED"
+004300                 UPON CRT
+004310             SET FACT-NO-MORE-WORK TO TRUE
+004320         END-IF
+004330     END-IF.
+004340 1100-EXIT.
+004350     EXIT.
+004360*
+004370******************************************************
+004380*  1150-PROMPT-RANGE-PARA
+004390*  PROMPTS THE OPERATOR AT THE TERMINAL FOR A STARTING AND
+004400*  AN ENDING NUMBER AND SETS UP FACT-RANGE-START/END/CURRENT
+004410*  FROM THE REPLY, FOR AN AD-HOC INTERACTIVE RUN. AN ENDING
+004420*  NUMBER BELOW THE STARTING NUMBER IS FLAGGED THE SAME WAY A
+004430*  ZERO PARM-CARD ITERATION COUNT IS FLAGGED ABOVE.
+004440******************************************************
+004450 1150-PROMPT-RANGE-PARA.
+004460     DISPLAY "ENTER STARTING NUMBER: " UPON CRT.
+004470     ACCEPT FACT-PROMPT-START FROM CRT.
+004480     DISPLAY "ENTER ENDING NUMBER: " UPON CRT.
+004490     ACCEPT FACT-PROMPT-END FROM CRT.
+004500     MOVE FACT-PROMPT-START TO FACT-RANGE-START.
+004510     MOVE FACT-PROMPT-START TO FACT-RANGE-CURRENT.
+004520     MOVE FACT-PROMPT-END TO FACT-RANGE-END.
+004530     IF FACT-RANGE-END < FACT-RANGE-START
+004540         DISPLAY "FACT0014-E ENDING NUMBER IS LESS THAN STARTING "
+004550             "NUMBER, NO FACTORIALS WILL BE PROCESSED" UPON CRT
+004560         SET FACT-NO-MORE-WORK TO TRUE
+004570     END-IF.
+004580 1150-EXIT.
+004590     EXIT.
+004600*
+004610******************************************************
+004620*  1160-APPLY-CKPT-TO-RANGE-PARA
+004630*  IF A CHECKPOINT WAS FOUND AT OR AFTER FACT-RANGE-START,
+004640*  MOVES PAST IT SO THE RUN RESUMES FROM THE NEXT NUMBER
+004650*  INSTEAD OF RECOMPUTING FROM THE CONFIGURED START.
+004660******************************************************
+004670 1160-APPLY-CKPT-TO-RANGE-PARA.
+004680     IF FACT-CHECKPOINT-FOUND
+004690         AND FACT-CHECKPOINT-NUMBER NOT LESS
+004700             THAN FACT-RANGE-START
+004710         COMPUTE FACT-RANGE-CURRENT =
+004720             FACT-CHECKPOINT-NUMBER + 1
+004730     END-IF.
+004740 1160-EXIT.
+004750     EXIT.
+004760*
+004770******************************************************
+004780*  1200-READ-CHECKPOINT-PARA
+004790*  READS THE OPTIONAL CHECKPOINT FILE LEFT BEHIND BY A PRIOR
+004800*  RUN OF THIS JOB AND REMEMBERS THE LAST NUMBER SUCCESSFULLY
+004810*  COMPLETED, SO AN ABENDED BATCH WINDOW CAN BE RESTARTED
+004820*  WITHOUT RECOMPUTING THE WHOLE RANGE. IF NO CHECKPOINT FILE
+004830*  IS SUPPLIED, THIS IS A FRESH RUN AND PROCESSING STARTS AT
+004840*  THE CONFIGURED BEGINNING AS BEFORE.
+004850******************************************************
+004860 1200-READ-CHECKPOINT-PARA.
+004870     OPEN INPUT CHECKPOINT-FILE.
+004880     IF FACT-CKPT-NOT-FOUND
+004890         CLOSE CHECKPOINT-FILE
+004900         GO TO 1200-EXIT
+004910     END-IF.
+004920     IF NOT FACT-CKPT-OK
+004930         DISPLAY "FACT0010-E CHECKPOINT FILE OPEN FAILED, "
+004940             "STATUS = " FACT-CKPT-STATUS UPON CRT
+004950         GO TO 1200-EXIT
+004960     END-IF.
+004970     PERFORM 1210-READ-ONE-CHECKPOINT-PARA THRU 1210-EXIT
+004980         UNTIL FACT-CKPT-AT-EOF.
+004990     CLOSE CHECKPOINT-FILE.
+005000 1200-EXIT.
+005010     EXIT.
+005020*
+005030******************************************************
+005040*  1210-READ-ONE-CHECKPOINT-PARA
+005050*  READS ONE RECORD FROM THE CHECKPOINT FILE. THE FILE IS A
+005060*  LOG OF EVERY NUMBER COMPLETED SO FAR THIS BATCH WINDOW, SO
+005070*  THE LAST RECORD READ IS THE RESTART POINT FOR PARM/INTERACTIVE
+005080*  RANGE MODE (WHICH ALWAYS COMPLETES IN ASCENDING ORDER), AND
+005090*  EVERY RECORD READ IS ALSO ADDED TO FACT-CHECKPOINT-TABLE SO
+005100*  2060-RESUME-WORKLIST-PARA CAN RESUME A WORKLIST-FILE THAT IS
+005110*  NOT IN ASCENDING ORDER BY THE ACTUAL SET OF NUMBERS COMPLETED
+005120*  RATHER THAN BY A SINGLE HIGH-WATER MARK.
+005130******************************************************
+005140 1210-READ-ONE-CHECKPOINT-PARA.
+005150     READ CHECKPOINT-FILE
+005160         AT END
+005170             SET FACT-CKPT-AT-EOF TO TRUE
+005180             GO TO 1210-EXIT
+005190     END-READ.
+005200     MOVE CKPT-NUMBER TO FACT-CHECKPOINT-NUMBER.
+005210     SET FACT-CHECKPOINT-FOUND TO TRUE.
+005220     IF FACT-CHECKPOINT-ENTRY-COUNT < FACT-CHECKPOINT-MAX-ENTRIES
+005230         ADD 1 TO FACT-CHECKPOINT-ENTRY-COUNT
+005240         MOVE CKPT-NUMBER TO
+005250             FACT-CHECKPOINT-ENTRY(FACT-CHECKPOINT-ENTRY-COUNT)
+005260     ELSE
+005270         DISPLAY "FACT0013-E CHECKPOINT TABLE FULL AT "
+005280             FACT-CHECKPOINT-MAX-ENTRIES
+005290             " ENTRIES, RUN ABORTED TO AVOID AN INCOMPLETE RESUME"
+005300             UPON CRT
+005310         SET FACT-ABORT-RUN TO TRUE
+005320         SET FACT-CKPT-AT-EOF TO TRUE
+005330         GO TO 1210-EXIT
+005340     END-IF.
+005350 1210-EXIT.
+005360     EXIT.
+005370*
+005380******************************************************
+005390*  2000-PROCESS-PARA
+005400*  DRIVES CALCULATE-PARA FROM THE WORKLIST FILE UNTIL
+005410*  THERE IS NO MORE WORK TO DO.
+005420******************************************************
+005430 2000-PROCESS-PARA.
+005440     PERFORM 3000-CALCULATE-PARA THRU 3000-EXIT
+005450         UNTIL FACT-NO-MORE-WORK.
+005460 2000-EXIT.
+005470     EXIT.
+005480*
+005490******************************************************
+005500*  2100-READ-WORKLIST-PARA
+005510*  READS ONE NUMBER FROM THE WORKLIST FILE.
+005520******************************************************
+005530 2100-READ-WORKLIST-PARA.
+005540     READ WORKLIST-FILE
+005550         AT END
+005560             SET FACT-NO-MORE-WORK TO TRUE
+005570             GO TO 2100-EXIT
+005580     END-READ.
+005590     MOVE WL-NUMBER TO FACT-NUMBER.
+005600 2100-EXIT.
+005610     EXIT.
+005620*
+005630******************************************************
+005640*  2050-GET-NEXT-NUMBER-PARA
+005650*  PRIMES THE NEXT WORKLIST NUMBER, FROM EITHER THE
+005660*  WORKLIST FILE (MODE F) OR THE PARM-CARD RANGE
+005670*  (MODE P OR I).
+005680******************************************************
+005690 2050-GET-NEXT-NUMBER-PARA.
+005700     IF FACT-MODE-PARM OR FACT-MODE-INTERACTIVE
+005710         PERFORM 2150-READ-RANGE-PARA THRU 2150-EXIT
+005720     ELSE
+005730         PERFORM 2060-RESUME-WORKLIST-PARA THRU 2060-EXIT
+005740     END-IF.
+005750 2050-EXIT.
+005760     EXIT.
+005770*
+005780******************************************************
+005790*  2150-READ-RANGE-PARA
+005800*  PRIMES THE NEXT NUMBER FROM FACT-RANGE-START THROUGH
+005810*  FACT-RANGE-END (SET UP BY THE PARM CARD OR BY THE
+005820*  OPERATOR'S INTERACTIVE RANGE).
+005830******************************************************
+005840 2150-READ-RANGE-PARA.
+005850     IF FACT-RANGE-CURRENT > FACT-RANGE-END
+005860         SET FACT-NO-MORE-WORK TO TRUE
+005870         GO TO 2150-EXIT
+005880     END-IF.
+005890     MOVE FACT-RANGE-CURRENT TO FACT-NUMBER.
+005900     ADD 1 TO FACT-RANGE-CURRENT.
+005910 2150-EXIT.
+005920     EXIT.
+005930*
+005940******************************************************
+005950*  2060-RESUME-WORKLIST-PARA
+005960*  PRIMES/ADVANCES TO THE NEXT WORKLIST RECORD THIS RUN WILL
+005970*  ACTUALLY PROCESS. EVERY WORKLIST RECORD WHOSE NUMBER IS
+005980*  ALREADY IN FACT-CHECKPOINT-TABLE (THE SET OF NUMBERS THE
+005990*  CHECKPOINT LOG SAYS WAS COMPLETED LAST RUN) IS SKIPPED,
+006000*  REGARDLESS OF WHAT ORDER WORKLIST-FILE LISTS ITS NUMBERS IN -
+006010*  NOT JUST AT RESTART TIME, SINCE A SCATTERED WORKLIST CAN HAVE
+006020*  COMPLETED NUMBERS MIXED IN ANYWHERE, NOT ONLY AT THE FRONT.
+006030*  CALLED BOTH TO PRIME THE FIRST RECORD (FROM
+006040*  1000-INITIALIZE-PARA) AND FOR EVERY SUBSEQUENT RECORD (FROM
+006050*  2050-GET-NEXT-NUMBER-PARA).
+006060******************************************************
+006070 2060-RESUME-WORKLIST-PARA.
+006080     PERFORM 2100-READ-WORKLIST-PARA THRU 2100-EXIT.
+006090     IF FACT-NO-MORE-WORK OR FACT-CHECKPOINT-ENTRY-COUNT = ZERO
+006100         GO TO 2060-EXIT
+006110     END-IF.
+006120     MOVE "N" TO FACT-NUMBER-ACCEPTED-SWITCH.
+006130     PERFORM 2065-SKIP-COMPLETED-PARA THRU 2065-EXIT
+006140         UNTIL FACT-NO-MORE-WORK OR FACT-NUMBER-ACCEPTED.
+006150 2060-EXIT.
+006160     EXIT.
+006170*
+006180******************************************************
+006190*  2065-SKIP-COMPLETED-PARA
+006200*  IF THE CURRENT WORKLIST NUMBER IS ALREADY IN THE CHECKPOINT
+006210*  TABLE, READS THE NEXT WORKLIST RECORD; OTHERWISE SETS
+006220*  FACT-NUMBER-ACCEPTED TO STOP THE CALLING LOOP, LEAVING THE
+006230*  CURRENT RECORD AS THE NEXT NUMBER THIS RUN WILL PROCESS.
+006240******************************************************
+006250 2065-SKIP-COMPLETED-PARA.
+006260     PERFORM 2080-SEARCH-CHECKPOINT-TABLE-PARA THRU 2080-EXIT.
+006270     IF NOT FACT-NUMBER-COMPLETED
+006280         SET FACT-NUMBER-ACCEPTED TO TRUE
+006290         GO TO 2065-EXIT
+006300     END-IF.
+006310     PERFORM 2100-READ-WORKLIST-PARA THRU 2100-EXIT.
+006320 2065-EXIT.
+006330     EXIT.
+006340*
+006350******************************************************
+006360*  2080-SEARCH-CHECKPOINT-TABLE-PARA
+006370*  SETS FACT-NUMBER-COMPLETED ON OR OFF DEPENDING ON WHETHER
+006380*  FACT-NUMBER IS PRESENT IN FACT-CHECKPOINT-TABLE.
+006390******************************************************
+006400 2080-SEARCH-CHECKPOINT-TABLE-PARA.
+006410     MOVE "N" TO FACT-NUMBER-COMPLETED-SWITCH.
+006420     IF FACT-CHECKPOINT-ENTRY-COUNT = ZERO
+006430         GO TO 2080-EXIT
+006440     END-IF.
+006450     SET FACT-CKPT-IDX TO 1.
+006460     SEARCH FACT-CHECKPOINT-ENTRY
+006470         AT END
+006480             GO TO 2080-EXIT
+006490         WHEN FACT-CHECKPOINT-ENTRY(FACT-CKPT-IDX) = FACT-NUMBER
+006500             SET FACT-NUMBER-COMPLETED TO TRUE
+006510     END-SEARCH.
+006520 2080-EXIT.
+006530     EXIT.
+006540*
+006550******************************************************
+006560*  2200-WRITE-HEADING-PARA
+006570*  WRITES THE PAGE HEADING TO THE REPORT FILE AND RESETS THE
+006580*  PER-PAGE LINE COUNT. PAGES AFTER THE FIRST ARE LED WITH THE
+006590*  ASA "1" CARRIAGE CONTROL BYTE AND WRITTEN PLAIN RATHER THAN
+006600*  AFTER ADVANCING PAGE - ON THIS RUNTIME A LINE SEQUENTIAL
+006610*  WRITE AFTER ADVANCING PAGE DOES NOT TERMINATE ITS OWN RECORD
+006620*  (THE HEADING AND THE NEXT DETAIL LINE RUN TOGETHER ON ONE
+006630*  PHYSICAL LINE), AND A RAW FORM-FEED BYTE IN THE DATA IS
+006640*  REJECTED OUTRIGHT AS AN INVALID CHARACTER.
+006650******************************************************
+006660 2200-WRITE-HEADING-PARA.
+006670     ADD 1 TO FACT-RPT-PAGE-NO.
+006680     IF FACT-RPT-PAGE-NO = 1
+006690         MOVE SPACE TO FACT-RPT-HEADING-CC
+006700     ELSE
+006710         MOVE FACT-NEW-PAGE-CC TO FACT-RPT-HEADING-CC
+006720     END-IF.
+006730     WRITE RPT-LINE FROM FACT-RPT-HEADING.
+006740     MOVE ZERO TO FACT-RPT-LINE-COUNT.
+006750 2200-EXIT.
+006760     EXIT.
+006770*
+006780******************************************************
+006790*  3000-CALCULATE-PARA
+006800*  COMPUTES AND DISPLAYS ONE FACTORIAL, THEN PRIMES THE
+006810*  NEXT WORKLIST RECORD.
+006820******************************************************
+006830 3000-CALCULATE-PARA.
+006840     MOVE "N" TO FACT-OVERFLOW-SWITCH.
+006850     IF FACT-NUMBER > FACT-MAX-NUMBER
+006860         SET FACT-RESULT-OVERFLOWS TO TRUE
+006870     END-IF.
+006880     IF FACT-RESULT-OVERFLOWS
+006890         PERFORM 3100-OVERFLOW-PARA THRU 3100-EXIT
+006900         GO TO 3000-CONTINUE
+006910     END-IF.
+006920     CALL "99" USING FACT-NUMBER FACT-RESULT.
+006930     MOVE FACT-NUMBER TO FACT-DISP-NUMBER.
+006940     MOVE FACT-RESULT TO FACT-DISP-FACTORIAL.
+006950     DISPLAY FACT-SCREEN-LINE UPON CRT.
+006960     IF FACT-RPT-LINE-COUNT NOT LESS THAN FACT-RPT-LINES-PER-PAGE
+006970         PERFORM 2200-WRITE-HEADING-PARA THRU 2200-EXIT
+006980     END-IF.
+006990     WRITE RPT-LINE FROM FACT-SCREEN-LINE.
+007000     ADD 1 TO FACT-RPT-LINE-COUNT.
+007010     ADD 1 TO FACT-ITERATION-COUNT.
+007020     ADD FACT-RESULT TO FACT-TOTAL-RESULT.
+007030     PERFORM 3200-WRITE-AUDIT-PARA THRU 3200-EXIT.
+007040     PERFORM 3300-WRITE-CHECKPOINT-PARA THRU 3300-EXIT.
+007050     PERFORM 3400-WRITE-CSV-PARA THRU 3400-EXIT.
+007060 3000-CONTINUE.
+007070     PERFORM 2050-GET-NEXT-NUMBER-PARA THRU 2050-EXIT.
+007080 3000-EXIT.
+007090     EXIT.
+007100*
+007110******************************************************
+007120*  3100-OVERFLOW-PARA
+007130*  FLAGS A WORKLIST NUMBER WHOSE FACTORIAL WOULD NOT FIT
+007140*  IN FACT-RESULT INSTEAD OF CALLING "99" WITH IT.
+007150******************************************************
+007160 3100-OVERFLOW-PARA.
+007170     MOVE FACT-NUMBER TO FACT-ERR-DISP-NUMBER.
+007180     DISPLAY "FACT0003-E " FACT-ERR-DISP-NUMBER
+007190         " FACTORIAL TOO LARGE FOR FACT-RESULT, SKIPPED"
+007200         UPON CRT.
+007210     IF FACT-RPT-LINE-COUNT NOT LESS THAN FACT-RPT-LINES-PER-PAGE
+007220         PERFORM 2200-WRITE-HEADING-PARA THRU 2200-EXIT
+007230     END-IF.
+007240     WRITE RPT-LINE FROM FACT-ERROR-LINE.
+007250     ADD 1 TO FACT-RPT-LINE-COUNT.
+007260     PERFORM 3300-WRITE-CHECKPOINT-PARA THRU 3300-EXIT.
+007270 3100-EXIT.
+007280     EXIT.
+007290*
+007300******************************************************
+007310*  3200-WRITE-AUDIT-PARA
+007320*  APPENDS ONE NUMBER/RESULT/RUN-DATE/RUN-TIME RECORD TO
+007330*  THE AUDIT FILE FOR THIS CALCULATION.
+007340******************************************************
+007350 3200-WRITE-AUDIT-PARA.
+007360     IF NOT FACT-AUDIT-OK
+007370         GO TO 3200-EXIT
+007380     END-IF.
+007390     MOVE SPACES TO AUDIT-RECORD.
+007400     MOVE FACT-NUMBER TO AUDIT-NUMBER.
+007410     MOVE FACT-RESULT TO AUDIT-RESULT.
+007420     MOVE FACT-RUN-DATE TO AUDIT-RUN-DATE.
+007430     MOVE FACT-RUN-TIME TO AUDIT-RUN-TIME.
+007440     WRITE AUDIT-RECORD.
+007450 3200-EXIT.
+007460     EXIT.
+007470*
+007480******************************************************
+007490*  3300-WRITE-CHECKPOINT-PARA
+007500*  APPENDS A CHECKPOINT RECORD FOR FACT-NUMBER, THE WORKLIST
+007510*  NUMBER JUST HANDLED (EITHER COMPUTED OR FLAGGED AS AN
+007520*  OVERFLOW), SO A RESTARTED RUN PICKS UP AFTER IT INSTEAD
+007530*  OF RECOMPUTING THE WHOLE RANGE.
+007540******************************************************
+007550 3300-WRITE-CHECKPOINT-PARA.
+007560     IF NOT FACT-CKPT-OK
+007570         GO TO 3300-EXIT
+007580     END-IF.
+007590     MOVE SPACES TO CHECKPOINT-RECORD.
+007600     MOVE FACT-NUMBER TO CKPT-NUMBER.
+007610     WRITE CHECKPOINT-RECORD.
+007620 3300-EXIT.
+007630     EXIT.
+007640*
+007650******************************************************
+007660*  3400-WRITE-CSV-PARA
+007670*  WRITES FACT-NUMBER AND FACT-RESULT, UNEDITED, AS A
+007680*  COMMA-DELIMITED LINE TO THE CSV EXTRACT FILE, FOR
+007690*  DOWNSTREAM SPREADSHEET RECONCILIATION WORK.
+007700******************************************************
+007710 3400-WRITE-CSV-PARA.
+007720     IF NOT FACT-CSV-OK
+007730         GO TO 3400-EXIT
+007740     END-IF.
+007750     MOVE FACT-NUMBER TO FACT-CSV-NUMBER.
+007760     MOVE FACT-RESULT TO FACT-CSV-RESULT.
+007770     WRITE CSV-LINE FROM FACT-CSV-LINE.
+007780 3400-EXIT.
+007790     EXIT.
+007800*
+007810******************************************************
+007820*  4000-PROCESS-COMBIN-PARA
+007830*  DRIVES THE NPR/NCR COMBINATIONS MODE FROM THE COMBIN
+007840*  FILE, IF ONE WAS SUPPLIED FOR THIS RUN.
+007850******************************************************
+007860 4000-PROCESS-COMBIN-PARA.
+007870     IF FACT-NO-MORE-COMBIN-WORK
+007880         GO TO 4000-EXIT
+007890     END-IF.
+007900     PERFORM 4300-WRITE-COMBIN-HEADING-PARA THRU 4300-EXIT.
+007910     PERFORM 4200-CALCULATE-COMBIN-PARA THRU 4200-EXIT
+007920         UNTIL FACT-NO-MORE-COMBIN-WORK.
+007930 4000-EXIT.
+007940     EXIT.
+007950*
+007960******************************************************
+007970*  4100-READ-COMBIN-PARA
+007980*  READS ONE N,R PAIR FROM THE COMBIN FILE.
+007990******************************************************
+008000 4100-READ-COMBIN-PARA.
+008010     READ COMBIN-FILE
+008020         AT END
+008030             SET FACT-NO-MORE-COMBIN-WORK TO TRUE
+008040             GO TO 4100-EXIT
+008050     END-READ.
+008060     MOVE CB-N-VALUE TO FACT-N-VALUE.
+008070     MOVE CB-R-VALUE TO FACT-R-VALUE.
+008080 4100-EXIT.
+008090     EXIT.
+008100*
+008110******************************************************
+008120*  4200-CALCULATE-COMBIN-PARA
+008130*  COMPUTES NPR AND NCR FOR ONE N,R PAIR BY CALLING "99"
+008140*  FOR N!, R!, AND (N-R)!, THEN PRIMES THE NEXT PAIR.
+008150******************************************************
+008160 4200-CALCULATE-COMBIN-PARA.
+008170     IF FACT-R-VALUE > FACT-N-VALUE
+008180         DISPLAY "FACT0005-E R CANNOT EXCEED N, SKIPPED"
+008190             UPON CRT
+008200         PERFORM 4100-READ-COMBIN-PARA THRU 4100-EXIT
+008210         GO TO 4200-EXIT
+008220     END-IF.
+008230     IF FACT-N-VALUE > FACT-MAX-NUMBER
+008240         OR FACT-R-VALUE > FACT-MAX-NUMBER
+008250         DISPLAY "FACT0006-E N OR R TOO LARGE FOR NPR/NCR, "
+008260             "SKIPPED" UPON CRT
+008270         PERFORM 4100-READ-COMBIN-PARA THRU 4100-EXIT
+008280         GO TO 4200-EXIT
+008290     END-IF.
+008300     SUBTRACT FACT-R-VALUE FROM FACT-N-VALUE
+008310         GIVING FACT-NR-VALUE.
+008320     CALL "99" USING FACT-N-VALUE FACT-N-FACTORIAL.
+008330     CALL "99" USING FACT-R-VALUE FACT-R-FACTORIAL.
+008340     CALL "99" USING FACT-NR-VALUE FACT-NR-FACTORIAL.
+008350     DIVIDE FACT-N-FACTORIAL BY FACT-NR-FACTORIAL
+008360         GIVING FACT-PERMUTATIONS.
+008370     DIVIDE FACT-PERMUTATIONS BY FACT-R-FACTORIAL
+008380         GIVING FACT-COMBINATIONS.
+008390     MOVE FACT-N-VALUE TO FACT-CB-DISP-N.
+008400     MOVE FACT-R-VALUE TO FACT-CB-DISP-R.
+008410     MOVE FACT-PERMUTATIONS TO FACT-CB-DISP-NPR.
+008420     MOVE FACT-COMBINATIONS TO FACT-CB-DISP-NCR.
+008430     DISPLAY FACT-COMBIN-LINE UPON CRT.
+008440     IF FACT-RPT-LINE-COUNT NOT LESS THAN FACT-RPT-LINES-PER-PAGE
+008450         PERFORM 4300-WRITE-COMBIN-HEADING-PARA THRU 4300-EXIT
+008460     END-IF.
+008470     WRITE RPT-LINE FROM FACT-COMBIN-LINE.
+008480     ADD 1 TO FACT-RPT-LINE-COUNT.
+008490     PERFORM 4100-READ-COMBIN-PARA THRU 4100-EXIT.
+008500 4200-EXIT.
+008510     EXIT.
+008520*
+008530******************************************************
+008540*  4300-WRITE-COMBIN-HEADING-PARA
+008550*  WRITES THE COMBINATIONS PAGE HEADING TO THE REPORT FILE AND
+008560*  RESETS THE PER-PAGE LINE COUNT, THE SAME ASA "1" CARRIAGE
+008570*  CONTROL BYTE AND PLAIN-WRITE TECHNIQUE AS 2200-WRITE-HEADING
+008580*  -PARA.
+008590******************************************************
+008600 4300-WRITE-COMBIN-HEADING-PARA.
+008610     ADD 1 TO FACT-RPT-PAGE-NO.
+008620     IF FACT-RPT-PAGE-NO = 1
+008630         MOVE SPACE TO FACT-COMBIN-HEADING-CC
+008640     ELSE
+008650         MOVE FACT-NEW-PAGE-CC TO FACT-COMBIN-HEADING-CC
+008660     END-IF.
+008670     WRITE RPT-LINE FROM FACT-COMBIN-HEADING.
+008680     MOVE ZERO TO FACT-RPT-LINE-COUNT.
+008690 4300-EXIT.
+008700     EXIT.
+008710*
+008720******************************************************
+008730*  8000-PRINT-TOTAL-PARA
+008740*  DISPLAYS AND PRINTS A CONTROL TOTAL OF EVERY FACTORIAL
+008750*  RESULT THIS RUN CALCULATED AND DISPLAYED, FOR TIE-OUT
+008760*  AGAINST THE REPORT. THE TOTAL LINE STANDS ON ITS OWN AND
+008770*  DOES NOT REPRINT THE FACTORIAL-TABLE COLUMN HEADING EVEN
+008780*  WHEN IT FALLS NEAR THE BOTTOM OF A PAGE - A CONTROL TOTAL
+008790*  IS NOT A TABLE OF "NUMBER FACTORIAL" DETAIL LINES.
+008800******************************************************
+008810 8000-PRINT-TOTAL-PARA.
+008820     MOVE FACT-TOTAL-RESULT TO FACT-DISP-TOTAL.
+008830     DISPLAY FACT-TOTAL-LINE UPON CRT.
+008840     WRITE RPT-LINE FROM FACT-TOTAL-LINE.
+008850     ADD 1 TO FACT-RPT-LINE-COUNT.
+008860 8000-EXIT.
+008870     EXIT.
+008880*
+008890******************************************************
+008900*  9000-TERMINATE-PARA
+008910*  CLOSES FILES AND ENDS THE RUN.
+008920******************************************************
+008930 9000-TERMINATE-PARA.
+008940     IF FACT-WORKLIST-OPENED
+008950         CLOSE WORKLIST-FILE
+008960     END-IF.
+008970     CLOSE RPT-FILE.
+008980     CLOSE COMBIN-FILE.
+008990     CLOSE AUDIT-FILE.
+009000     CLOSE CHECKPOINT-FILE.
+009010     CLOSE CSV-FILE.
+009020     DISPLAY "FINISHED" UPON CRT.
+009030 9000-EXIT.
+009040     EXIT.
